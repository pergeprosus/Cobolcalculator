@@ -4,51 +4,629 @@
        DATE-WRITTEN. 2023-11-24.
       * Identification division for identification and documentation.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+      * Input-output section added so a day's worth of calculations can
+      * be submitted as one batch transaction file, every calculation is
+      * appended to a persistent audit trail, the batch can restart
+      * from a checkpoint instead of starting over after an abend, and
+      * a fixed-width extract is appended for the downstream GL feed.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TRANS-NUM1          PIC S9(6)V99 SIGN LEADING SEPARATE.
+           05 TRANS-NUM2          PIC S9(6)V99 SIGN LEADING SEPARATE.
+           05 TRANS-OPER          PIC X.
+      * One batch transaction per line: Num1, Num2, Oper - same fields the
+      * interactive prompts collect.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUDIT-NUM1          PIC S9(6)V99 SIGN LEADING SEPARATE.
+           05 FILLER              PIC X.
+           05 AUDIT-OPER          PIC X.
+           05 FILLER              PIC X.
+           05 AUDIT-NUM2          PIC S9(6)V99 SIGN LEADING SEPARATE.
+           05 FILLER              PIC X.
+           05 AUDIT-RESULT        PIC S9(8)V99 SIGN LEADING SEPARATE.
+           05 FILLER              PIC X.
+           05 AUDIT-TIMESTAMP     PIC X(14).
+      * Audit trail - one line per calculation, appended, never
+      * overwritten, so there is a record to check a disputed figure
+      * against instead of trusting someone's memory of what they typed.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-COUNT    PIC 9(8).
+           05 CHECKPOINT-TOTAL-RECS PIC 9(8).
+           05 CHECKPOINT-COUNTERS.
+               10 CHECKPOINT-CALC-COUNT     PIC 9(8).
+               10 CHECKPOINT-ADD-COUNT      PIC 9(8).
+               10 CHECKPOINT-SUB-COUNT      PIC 9(8).
+               10 CHECKPOINT-MUL-COUNT      PIC 9(8).
+               10 CHECKPOINT-DIV-COUNT      PIC 9(8).
+               10 CHECKPOINT-PCT-COUNT      PIC 9(8).
+               10 CHECKPOINT-MOD-COUNT      PIC 9(8).
+               10 CHECKPOINT-ERROR-COUNT    PIC 9(8).
+               10 CHECKPOINT-DIVZERO-COUNT  PIC 9(8).
+               10 CHECKPOINT-OVERFLOW-COUNT PIC 9(8).
+      * Checkpoint holds the count of transaction records already
+      * completed, so a restart knows how many to skip on the re-run,
+      * plus the total record count of the transaction file it was
+      * taken against, so a restart can tell whether a different
+      * transaction file has been dropped in since the last run.
+      * CHECKPOINT-COUNTERS mirrors WS-COUNTERS field-for-field so the
+      * running summary totals survive a restart instead of resetting -
+      * without this, 8000-PRINT-SUMMARY after a restart only reports
+      * the tail segment processed since the restart, not the whole
+      * original batch.
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05 GL-NUM1             PIC S9(6)V99 SIGN LEADING SEPARATE.
+           05 GL-OPER             PIC X.
+           05 GL-NUM2             PIC S9(6)V99 SIGN LEADING SEPARATE.
+           05 GL-RESULT           PIC S9(8)V99 SIGN LEADING SEPARATE.
+      * Fixed-width record per calculation for the downstream general
+      * ledger feed - Num1, Oper, Num2, Result, no delimiters, so the
+      * GL load job can pick it apart by position.
+
        WORKING-STORAGE SECTION.
-       01 Num1 PIC 9(4).
-       01 Num2 PIC 9(4).
-       01 Result PIC 9(8).
+       01 Num1 PIC S9(6)V99.
+       01 Num2 PIC S9(6)V99.
+       01 Result PIC S9(8)V99.
        01 Oper PIC X.
        01 PromptMsg PIC X(40) VALUE "Enter Number: ".
        01 ErrorMsg PIC X(40) VALUE "INVALID NUMBER".
-      * Data division for variables. Workstorage for temp variables. Num1 and 
-      * Num2 for numbers, result for combined numbers, oper for operator, and 
-      * messages.
+       01 OperErrorMsg PIC X(40) VALUE "INVALID OPERATOR".
+      * Data division for variables. Workstorage for temp variables. Num1 and
+      * Num2 for numbers, result for combined numbers, oper for operator, and
+      * messages. Num1/Num2/Result are signed with two decimal places so
+      * real-world money figures (negative adjustments, cents) work.
+
+       01 WS-RESULT-EDIT PIC -(7)9.99.
+      * Result is signed with an implied decimal point (PIC S9(8)V99)
+      * so it can hold real-world figures, but DISPLAYing it unedited
+      * prints the sign as a trailing character and hides the decimal
+      * point. Moved into this edited item before every DISPLAY so the
+      * operator sees e.g. "-999.98" instead of "0000099998-".
+
+       01 WS-MODE PIC X.
+           88 WS-BATCH-MODE VALUE "B" "b".
+           88 WS-INTERACTIVE-MODE VALUE "I" "i".
+       01 WS-MODE-ATTEMPTS     PIC 9(2) VALUE ZERO.
+       01 WS-MODE-MAX-ATTEMPTS PIC 9(2) VALUE 5.
+      * COBOL-CALC-MODE in the environment lets an unattended run
+      * (cron, a scheduler, JCL) select batch mode without a prompt.
+      * The interactive prompt is only reached when that is not set,
+      * and it is bounded rather than unconditional, so a run with no
+      * operator and no environment variable (e.g. input redirected
+      * from /dev/null) abends instead of spinning forever.
+
+       01 WS-EOF-SW PIC X VALUE "N".
+           88 WS-END-OF-FILE VALUE "Y".
+       01 WS-QUIT-SW PIC X VALUE "N".
+           88 WS-QUIT-REQUESTED VALUE "Y".
+
+       01 WS-TS-DATE PIC X(8).
+       01 WS-TS-TIME PIC X(6).
+       01 WS-AUDIT-TIMESTAMP PIC X(14).
+
+       01 WS-CHECKPOINT-COUNT     PIC 9(8) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 1.
+       01 WS-SINCE-CHECKPOINT     PIC 9(8) VALUE ZERO.
+       01 WS-CKPT-INTERVAL-ENV    PIC X(4).
+      * Checkpoint is written every WS-CHECKPOINT-INTERVAL records, so
+      * a restart never reprocesses a transaction that already posted
+      * a Result. Defaults to 1 (checkpoint every record) to guarantee
+      * that; an operator who wants to trade that guarantee for fewer
+      * checkpoint writes on a long run can set
+      * COBOL-CALC-CKPT-INTERVAL in the environment instead of editing
+      * and recompiling this source.
+
+       01 WS-CHECKPOINT-TOTAL-RECS PIC 9(8) VALUE ZERO.
+       01 WS-TRANS-TOTAL-RECS      PIC 9(8) VALUE ZERO.
+      * Total record count of the transaction file, counted once up
+      * front and compared against the total recorded in a prior
+      * checkpoint, so a checkpoint left by a different transaction
+      * file is detected instead of silently mis-applied to this one.
+
+       01 WS-TRANS-FILE-STATUS PIC XX.
+       01 WS-AUDIT-FILE-STATUS PIC XX.
+       01 WS-CHECKPOINT-FILE-STATUS PIC XX.
+       01 WS-GL-FILE-STATUS PIC XX.
+
+       01 WS-INPUT-TEXT PIC X(12).
+       01 WS-VALID-SW PIC X VALUE "N".
+           88 WS-VALID VALUE "Y".
+       01 WS-FIELD-ATTEMPTS     PIC 9(2) VALUE ZERO.
+       01 WS-FIELD-MAX-ATTEMPTS PIC 9(2) VALUE 5.
+      * Bounds the Num1/Num2/Oper re-prompt loops the same way
+      * WS-MODE-MAX-ATTEMPTS bounds the mode prompt, so unattended or
+      * redirected-stdin interactive runs (cron, CI) abend instead of
+      * spinning forever re-prompting on exhausted input.
+
+       01 WS-COUNTERS.
+           05 WS-CALC-COUNT       PIC 9(8) VALUE ZERO.
+           05 WS-ADD-COUNT        PIC 9(8) VALUE ZERO.
+           05 WS-SUB-COUNT        PIC 9(8) VALUE ZERO.
+           05 WS-MUL-COUNT        PIC 9(8) VALUE ZERO.
+           05 WS-DIV-COUNT        PIC 9(8) VALUE ZERO.
+           05 WS-PCT-COUNT        PIC 9(8) VALUE ZERO.
+           05 WS-MOD-COUNT        PIC 9(8) VALUE ZERO.
+           05 WS-ERROR-COUNT      PIC 9(8) VALUE ZERO.
+           05 WS-DIVZERO-COUNT    PIC 9(8) VALUE ZERO.
+           05 WS-OVERFLOW-COUNT   PIC 9(8) VALUE ZERO.
+      * Counters feed the end-of-job summary report.
+
+       01 WS-MOD-QUOTIENT PIC S9(8).
+      * Scratch quotient for the '%' remainder operator - only the
+      * remainder is wanted, the quotient is discarded. This must be
+      * an integer field (no V99) so the quotient truncates to a
+      * whole number before the remainder is derived from it;
+      * otherwise an exact division leaves no remainder at all.
 
        PROCEDURE DIVISION.
-           DISPLAY PromptMsg ACCEPT Num1
-           DISPLAY PromptMsg ACCEPT Num2
-      * Display the prompt msg, and then take nums as input.
-           DISPLAY "Select operation (+, -, *, /): " ACCEPT Oper
-      * Display operation selection, and accept into oper.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           IF WS-BATCH-MODE
+               PERFORM 2000-BATCH-PROCESS
+           ELSE
+               PERFORM 3000-INTERACTIVE-PROCESS
+           END-IF
+           PERFORM 8000-PRINT-SUMMARY
+           CLOSE AUDIT-FILE
+           CLOSE GL-EXTRACT-FILE
+           STOP RUN.
+      * Main line - pick a mode, run it, print the summary, close up.
+
+       1000-INITIALIZE.
+           ACCEPT WS-MODE FROM ENVIRONMENT "COBOL-CALC-MODE"
+           IF NOT (WS-BATCH-MODE OR WS-INTERACTIVE-MODE)
+               DISPLAY "Enter mode - (B)atch or (I)nteractive: "
+               ACCEPT WS-MODE
+               ADD 1 TO WS-MODE-ATTEMPTS
+               PERFORM UNTIL WS-BATCH-MODE OR WS-INTERACTIVE-MODE
+                       OR WS-MODE-ATTEMPTS >= WS-MODE-MAX-ATTEMPTS
+                   DISPLAY "Invalid mode. Enter B for Batch or I for "
+                       "Interactive: "
+                   ACCEPT WS-MODE
+                   ADD 1 TO WS-MODE-ATTEMPTS
+               END-PERFORM
+           END-IF
+           IF NOT (WS-BATCH-MODE OR WS-INTERACTIVE-MODE)
+               DISPLAY "No valid mode after " WS-MODE-MAX-ATTEMPTS
+                   " attempts - set COBOL-CALC-MODE=B (or I) in the "
+                   "environment for unattended runs. Abending."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           OPEN EXTEND GL-EXTRACT-FILE
+           IF WS-GL-FILE-STATUS NOT = "00"
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF
+           IF WS-BATCH-MODE
+               ACCEPT WS-CKPT-INTERVAL-ENV
+                   FROM ENVIRONMENT "COBOL-CALC-CKPT-INTERVAL"
+               IF WS-CKPT-INTERVAL-ENV NOT = SPACES
+                       AND FUNCTION TEST-NUMVAL(WS-CKPT-INTERVAL-ENV)
+                           = 0
+                   COMPUTE WS-CHECKPOINT-INTERVAL =
+                       FUNCTION NUMVAL(WS-CKPT-INTERVAL-ENV)
+               END-IF
+               PERFORM 1100-LOAD-CHECKPOINT
+           END-IF.
+      * Ask how this run will take its input, then open the audit file
+      * every calculation (batch or interactive) appends to.
+
+       1100-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT
+           MOVE ZERO TO WS-CHECKPOINT-TOTAL-RECS
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-CHECKPOINT-COUNT
+                   NOT AT END
+                       MOVE CHECKPOINT-COUNT TO WS-CHECKPOINT-COUNT
+                       MOVE CHECKPOINT-TOTAL-RECS
+                           TO WS-CHECKPOINT-TOTAL-RECS
+                       MOVE CHECKPOINT-COUNTERS TO WS-COUNTERS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           PERFORM 1150-COUNT-TRANS-RECORDS
+
+           IF WS-CHECKPOINT-COUNT > ZERO
+                   AND WS-CHECKPOINT-TOTAL-RECS
+                       NOT = WS-TRANS-TOTAL-RECS
+               DISPLAY "Checkpoint does not match the current "
+                   "transaction file (expected "
+                   WS-CHECKPOINT-TOTAL-RECS " records, found "
+                   WS-TRANS-TOTAL-RECS ") - ignoring stale "
+                   "checkpoint and starting from the top"
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+               MOVE ZERO TO WS-COUNTERS
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction file TRANSIN.DAT "
+                   "- file status " WS-TRANS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-CHECKPOINT-COUNT > ZERO
+               DISPLAY "Restart detected - skipping "
+                   WS-CHECKPOINT-COUNT " already-processed record(s)"
+               PERFORM WS-CHECKPOINT-COUNT TIMES
+                   READ TRANS-FILE
+                       AT END
+                           SET WS-END-OF-FILE TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+      * On startup, look for a checkpoint from a prior run that did not
+      * finish, and reposition past everything it already completed -
+      * but only if the checkpoint's recorded total matches this run's
+      * transaction file, so a checkpoint from an unrelated file does
+      * not silently skip or mis-skip the wrong records.
+
+       1150-COUNT-TRANS-RECORDS.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction file TRANSIN.DAT "
+                   "- file status " WS-TRANS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ZERO TO WS-TRANS-TOTAL-RECS
+           PERFORM UNTIL WS-END-OF-FILE
+               READ TRANS-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-TOTAL-RECS
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+           MOVE "N" TO WS-EOF-SW.
+      * Count the transaction file's records once up front so the
+      * checkpoint comparison above has something current to check
+      * against; closed and reopened afterward since LINE SEQUENTIAL
+      * files cannot be repositioned back to the top.
+
+       2000-BATCH-PROCESS.
+           PERFORM UNTIL WS-END-OF-FILE
+               READ TRANS-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       MOVE TRANS-NUM1 TO Num1
+                       MOVE TRANS-NUM2 TO Num2
+                       MOVE TRANS-OPER TO Oper
+                       PERFORM 4000-CALCULATE
+                       ADD 1 TO WS-CHECKPOINT-COUNT
+                       ADD 1 TO WS-SINCE-CHECKPOINT
+                       IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                           PERFORM 1200-WRITE-CHECKPOINT
+                           MOVE ZERO TO WS-SINCE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+           PERFORM 1300-CLEAR-CHECKPOINT.
+      * Work through the whole transaction file, checkpointing our
+      * position periodically so an abend only costs one interval's
+      * worth of reprocessing.
+
+       1200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open checkpoint file CALCCKPT.DAT "
+                   "- file status " WS-CHECKPOINT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-CHECKPOINT-COUNT TO CHECKPOINT-COUNT
+           MOVE WS-TRANS-TOTAL-RECS TO CHECKPOINT-TOTAL-RECS
+           MOVE WS-COUNTERS TO CHECKPOINT-COUNTERS
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to write checkpoint record - file "
+                   "status " WS-CHECKPOINT-FILE-STATUS
+                   " - abending rather than risk reprocessing or "
+                   "mis-skipping transactions on the next run"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+      * A checkpoint that silently fails to write is worse than no
+      * checkpoint at all - it would let the run continue believing
+      * its position is recorded when it is not, so a failed open or
+      * write here abends instead of carrying on.
+
+       1300-CLEAR-CHECKPOINT.
+      * The batch ran to completion, so reset the checkpoint to zero -
+      * the next run should start from the top of a fresh file.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open checkpoint file CALCCKPT.DAT "
+                   "- file status " WS-CHECKPOINT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ZERO TO CHECKPOINT-COUNT
+           MOVE ZERO TO CHECKPOINT-TOTAL-RECS
+           MOVE ZERO TO CHECKPOINT-COUNTERS
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to clear checkpoint record - file "
+                   "status " WS-CHECKPOINT-FILE-STATUS
+                   " - abending rather than leave a stale checkpoint "
+                   "in place after a completed run"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       3000-INTERACTIVE-PROCESS.
+           PERFORM UNTIL WS-QUIT-REQUESTED
+               PERFORM 3100-ACCEPT-NUM1
+               PERFORM 3200-ACCEPT-NUM2
+               PERFORM 3300-ACCEPT-OPER
+               IF NOT WS-QUIT-REQUESTED
+                   PERFORM 4000-CALCULATE
+               END-IF
+           END-PERFORM.
+      * Keep prompting for another calculation until Oper = 'Q' instead
+      * of stopping after a single round.
+
+       3100-ACCEPT-NUM1.
+           MOVE "N" TO WS-VALID-SW
+           MOVE ZERO TO WS-FIELD-ATTEMPTS
+           PERFORM UNTIL WS-VALID
+                   OR WS-FIELD-ATTEMPTS >= WS-FIELD-MAX-ATTEMPTS
+               DISPLAY PromptMsg
+               ACCEPT WS-INPUT-TEXT
+               ADD 1 TO WS-FIELD-ATTEMPTS
+               IF FUNCTION TEST-NUMVAL(WS-INPUT-TEXT) = 0
+                   COMPUTE Num1 = FUNCTION NUMVAL(WS-INPUT-TEXT)
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY ErrorMsg
+               END-IF
+           END-PERFORM
+           IF NOT WS-VALID
+               DISPLAY "No valid Num1 after " WS-FIELD-MAX-ATTEMPTS
+                   " attempts. Abending."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       3200-ACCEPT-NUM2.
+           MOVE "N" TO WS-VALID-SW
+           MOVE ZERO TO WS-FIELD-ATTEMPTS
+           PERFORM UNTIL WS-VALID
+                   OR WS-FIELD-ATTEMPTS >= WS-FIELD-MAX-ATTEMPTS
+               DISPLAY PromptMsg
+               ACCEPT WS-INPUT-TEXT
+               ADD 1 TO WS-FIELD-ATTEMPTS
+               IF FUNCTION TEST-NUMVAL(WS-INPUT-TEXT) = 0
+                   COMPUTE Num2 = FUNCTION NUMVAL(WS-INPUT-TEXT)
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY ErrorMsg
+               END-IF
+           END-PERFORM
+           IF NOT WS-VALID
+               DISPLAY "No valid Num2 after " WS-FIELD-MAX-ATTEMPTS
+                   " attempts. Abending."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      * Num1/Num2 are accepted as text first and validated with
+      * TEST-NUMVAL so a mistyped number re-prompts for just that field
+      * instead of landing garbage in a numeric item or killing the run
+      * - but only up to WS-FIELD-MAX-ATTEMPTS times, so an unattended
+      * or redirected-stdin run abends instead of spinning forever.
 
+       3300-ACCEPT-OPER.
+           MOVE "N" TO WS-VALID-SW
+           MOVE ZERO TO WS-FIELD-ATTEMPTS
+           PERFORM UNTIL WS-VALID
+                   OR WS-FIELD-ATTEMPTS >= WS-FIELD-MAX-ATTEMPTS
+               DISPLAY "Select operation (+, -, *, /, %, P=pct, "
+                   "Q=quit): "
+               ACCEPT Oper
+               ADD 1 TO WS-FIELD-ATTEMPTS
+               EVALUATE Oper
+                   WHEN '+' WHEN '-' WHEN '*' WHEN '/' WHEN '%'
+                   WHEN 'P' WHEN 'p' WHEN 'Q' WHEN 'q'
+                       SET WS-VALID TO TRUE
+                   WHEN OTHER
+                       DISPLAY OperErrorMsg
+               END-EVALUATE
+           END-PERFORM
+           IF NOT WS-VALID
+               DISPLAY "No valid operator after " WS-FIELD-MAX-ATTEMPTS
+                   " attempts. Abending."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF Oper = 'Q' OR Oper = 'q'
+               SET WS-QUIT-REQUESTED TO TRUE
+           END-IF.
+      * Display operation selection, and accept into oper - an invalid
+      * operator re-prompts here instead of falling through to STOP RUN,
+      * but only up to WS-FIELD-MAX-ATTEMPTS times.
+
+       4000-CALCULATE.
            EVALUATE Oper
- 
+
            WHEN '+'
            ADD Num1 TO Num2 GIVING Result
-           DISPLAY "Result: " Result
+               ON SIZE ERROR
+                   PERFORM 4900-OVERFLOW
+               NOT ON SIZE ERROR
+                   MOVE Result TO WS-RESULT-EDIT
+                   DISPLAY "Result: " WS-RESULT-EDIT
+                   ADD 1 TO WS-ADD-COUNT
+                   PERFORM 5000-WRITE-AUDIT
+                   PERFORM 6000-WRITE-GL-EXTRACT
+           END-ADD
       * If plus is chosen, add nums together and make it result and display.
            WHEN '-'
            SUBTRACT Num1 FROM Num2 GIVING Result
-           DISPLAY "Result: " Result
+               ON SIZE ERROR
+                   PERFORM 4900-OVERFLOW
+               NOT ON SIZE ERROR
+                   MOVE Result TO WS-RESULT-EDIT
+                   DISPLAY "Result: " WS-RESULT-EDIT
+                   ADD 1 TO WS-SUB-COUNT
+                   PERFORM 5000-WRITE-AUDIT
+                   PERFORM 6000-WRITE-GL-EXTRACT
+           END-SUBTRACT
 
            WHEN '*'
            MULTIPLY Num1 BY Num2 GIVING Result
-           DISPLAY "Result: " Result
+               ON SIZE ERROR
+                   PERFORM 4900-OVERFLOW
+               NOT ON SIZE ERROR
+                   MOVE Result TO WS-RESULT-EDIT
+                   DISPLAY "Result: " WS-RESULT-EDIT
+                   ADD 1 TO WS-MUL-COUNT
+                   PERFORM 5000-WRITE-AUDIT
+                   PERFORM 6000-WRITE-GL-EXTRACT
+           END-MULTIPLY
 
            WHEN '/'
            IF Num2 = 0
            DISPLAY "You can't divide by zero, buddy"
-ELSE
+           ADD 1 TO WS-DIVZERO-COUNT
+           ELSE
            DIVIDE Num1 BY Num2 GIVING Result
-           DISPLAY "Result: " Result
+               ON SIZE ERROR
+                   PERFORM 4900-OVERFLOW
+               NOT ON SIZE ERROR
+                   MOVE Result TO WS-RESULT-EDIT
+                   DISPLAY "Result: " WS-RESULT-EDIT
+                   ADD 1 TO WS-DIV-COUNT
+                   PERFORM 5000-WRITE-AUDIT
+                   PERFORM 6000-WRITE-GL-EXTRACT
+           END-DIVIDE
            END-IF
 
       * If the 2nd num is zero, dont let divide. otherwise, go ahead
+
+           WHEN '%'
+           IF Num2 = 0
+           DISPLAY "You can't divide by zero, buddy"
+           ADD 1 TO WS-DIVZERO-COUNT
+           ELSE
+           DIVIDE Num1 BY Num2 GIVING WS-MOD-QUOTIENT
+               REMAINDER Result
+               ON SIZE ERROR
+                   PERFORM 4900-OVERFLOW
+               NOT ON SIZE ERROR
+                   MOVE Result TO WS-RESULT-EDIT
+                   DISPLAY "Result: " WS-RESULT-EDIT
+                   ADD 1 TO WS-MOD-COUNT
+                   PERFORM 5000-WRITE-AUDIT
+                   PERFORM 6000-WRITE-GL-EXTRACT
+           END-DIVIDE
+           END-IF
+      * '%' gives the remainder of Num1 / Num2, e.g. splitting a batch
+      * count evenly.
+
+           WHEN 'P' WHEN 'p'
+           COMPUTE Result = Num1 * Num2 / 100
+               ON SIZE ERROR
+                   PERFORM 4900-OVERFLOW
+               NOT ON SIZE ERROR
+                   MOVE Result TO WS-RESULT-EDIT
+                   DISPLAY "Result: " WS-RESULT-EDIT
+                   ADD 1 TO WS-PCT-COUNT
+                   PERFORM 5000-WRITE-AUDIT
+                   PERFORM 6000-WRITE-GL-EXTRACT
+           END-COMPUTE
+      * 'P' applies a percentage adjustment - Num1 times Num2/100.
+
            WHEN OTHER
            DISPLAY ErrorMsg
+           ADD 1 TO WS-ERROR-COUNT
       * If entry is not valid, display the error message
            END-EVALUATE
-           STOP RUN.
-      * End the evaluation, stop program with stop run
\ No newline at end of file
+           ADD 1 TO WS-CALC-COUNT.
+
+       4900-OVERFLOW.
+           DISPLAY "OVERFLOW: result too large for Result field - "
+               "calculation not stored"
+           ADD 1 TO WS-OVERFLOW-COUNT.
+      * ON SIZE ERROR lands here instead of letting a truncated Result
+      * get reported and filed as if it were correct.
+
+       5000-WRITE-AUDIT.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+                  INTO WS-AUDIT-TIMESTAMP
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE Num1 TO AUDIT-NUM1
+           MOVE Oper TO AUDIT-OPER
+           MOVE Num2 TO AUDIT-NUM2
+           MOVE Result TO AUDIT-RESULT
+           MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+           WRITE AUDIT-RECORD.
+      * One audit line per calculation - Num1, Oper, Num2, Result, and a
+      * timestamp - appended so there is a record to check a disputed
+      * figure against.
+
+       6000-WRITE-GL-EXTRACT.
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           MOVE Num1 TO GL-NUM1
+           MOVE Oper TO GL-OPER
+           MOVE Num2 TO GL-NUM2
+           MOVE Result TO GL-RESULT
+           WRITE GL-EXTRACT-RECORD.
+      * Fixed-width extract for the downstream GL feed - same fields as
+      * the audit trail, no timestamp, positional instead of delimited.
+
+       8000-PRINT-SUMMARY.
+           DISPLAY "===== COBOL-CALC SUMMARY ====="
+           DISPLAY "Total calculations processed : " WS-CALC-COUNT
+           DISPLAY "Addition (+)                 : " WS-ADD-COUNT
+           DISPLAY "Subtraction (-)              : " WS-SUB-COUNT
+           DISPLAY "Multiplication (*)           : " WS-MUL-COUNT
+           DISPLAY "Division (/)                 : " WS-DIV-COUNT
+           DISPLAY "Percentage (P)               : " WS-PCT-COUNT
+           DISPLAY "Remainder (%)                : " WS-MOD-COUNT
+           DISPLAY "Divide-by-zero rejections    : " WS-DIVZERO-COUNT
+           DISPLAY "Overflow rejections          : " WS-OVERFLOW-COUNT
+           DISPLAY "Invalid operator errors      : " WS-ERROR-COUNT
+           DISPLAY "==============================".
+      * End-of-job summary so a whole batch run can be handed off with
+      * one report instead of scrolling back through every Result line.
+      * End the evaluation, stop program with stop run
